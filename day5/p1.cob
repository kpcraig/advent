@@ -1,61 +1,1288 @@
-identification division.
-program-id. p1.
-
-environment division.
-input-output section.
-file-control.
- select input-file
- 	assign to 'input'
-	organization is line sequential.
-
-data division.
-file section.
-fd input-file.
-01 word.
-	88 input-file-end value high-values.
-	02 letters pic x(16).
-working-storage section.
-01 letter-count pic 99.
-01 current-letter pic x.
-01 prev-letter pic x.
-01 good-word-count pic 9999 value 0.
-01 bad-combo-count pic 9 value 0.
-01 double-letter-count pic 9 value 0.
-01 vowel-count pic 9 value 0.
-
-procedure division.
-	open input input-file
-	read input-file
-		at end set input-file-end to true
-	end-read
-	perform until input-file-end
-		set letter-count to 1
-		set vowel-count to 0
-		set bad-combo-count to 0
-		set double-letter-count to 0
-		perform until letter-count=17
-			set current-letter to letters(letter-count:1)
-			if current-letter = 'a' or current-letter = 'e' or current-letter = 'i' or current-letter = 'o' or current-letter = 'u' then
-				add 1 to vowel-count
-			end-if
-			if letter-count > 1 then
-				if prev-letter = current-letter then
-					add 1 to double-letter-count
-				end-if
-				if (current-letter = 'b' and prev-letter = 'a') or (current-letter='d' and prev-letter = 'c') or (current-letter='q' and prev-letter='p') or (current-letter='y' and prev-letter='x') then
-					add 1 to bad-combo-count
-				end-if
-			end-if
-			set prev-letter to current-letter
-      add 1 to letter-count
-		end-perform
-		if vowel-count > 2 and double-letter-count > 0 and bad-combo-count = 0 then
-			add 1 to good-word-count
-		end-if
-		read input-file
-			at end set input-file-end to true
-		end-read
-	end-perform
-	close input-file
-	display good-word-count
-	stop run.
+      *=============================================================*
+      *  IDENTIFICATION DIVISION.                                    *
+      *=============================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    P1.
+       AUTHOR.        J DUNLAP.
+       INSTALLATION.  WORD SCREENING UNIT.
+       DATE-WRITTEN.  12/03/2015.
+       DATE-COMPILED.
+      *
+      *    MODIFICATION HISTORY
+      *    ---------------------------------------------------------
+      *    DATE       INIT  DESCRIPTION
+      *    12/03/2015 JAD   ORIGINAL VERSION.  FIXED 16-BYTE WORD
+      *                      FIELD, SCANS FOR VOWELS, DOUBLE LETTERS
+      *                      AND DISALLOWED LETTER PAIRS.
+      *    01/12/2026 JAD   CONVERTED LETTERS FIELD TO A VARIABLE
+      *                      LENGTH RECORD SO WORD LISTS LONGER OR
+      *                      SHORTER THAN 16 BYTES SCREEN CORRECTLY.
+      *    01/26/2026 JAD   ADDED THE RULE-SET-TWO (REPEATING PAIR /
+      *                      ONE-BETWEEN-REPEAT) SCAN AS A PARALLEL
+      *                      PASS WITH A RECONCILIATION TALLY AGAINST
+      *                      RULE SET ONE, PER THE NAMING POLICY
+      *                      GROUP'S REQUEST.
+      *    02/03/2026 JAD   ADDED THE GOOD-WORDS EXTRACT FILE SO THE
+      *                      PROVISIONING TEAM CAN LOAD THE ACCEPTED
+      *                      WORD LIST WITHOUT RERUNNING THE SCREEN.
+      *    02/11/2026 JAD   ADDED THE REJECTED-WORD EXCEPTION REPORT
+      *                      SO ANALYSTS CAN SEE WHICH RULE SET ONE
+      *                      CONDITION(S) FAILED EACH WORD.
+      *    02/19/2026 JAD   ADDED A DATED AUDIT-TRAIL LOG SO EVERY
+      *                      RUN CAN BE RECONSTRUCTED WORD-BY-WORD
+      *                      FOR COMPLIANCE REVIEW.
+      *    03/02/2026 JAD   ADDED CHECKPOINT/RESTART SUPPORT FOR
+      *                      LARGE INPUT FILES.  WIDENED THE RUNNING
+      *                      COUNTERS TO PIC 9(08) SO MILLION-LINE
+      *                      FILES NO LONGER WRAP.
+      *    03/10/2026 JAD   FILE NAMES ARE NOW RESOLVED FROM JCL-
+      *                      STYLE DD-NAME ENVIRONMENT VARIABLES AT
+      *                      RUN TIME INSTEAD OF BEING HARDCODED, SO
+      *                      ONE COMPILED LOAD MODULE CAN SCREEN
+      *                      WHICHEVER VENDOR DROP IS ASSIGNED THAT
+      *                      DAY.
+      *    03/18/2026 JAD   ADDED A PRINTED SUMMARY REPORT WITH PAGE
+      *                      HEADERS, RUN DATE/TIME AND A NICE-WORD
+      *                      PASS PERCENTAGE FOR THE DAILY OPS LOG.
+      *    03/27/2026 JAD   ADDED RECORD VALIDATION AND A QUARANTINE
+      *                      FILE FOR NON-ALPHABETIC OR ZERO-LENGTH
+      *                      RECORDS SO THEY NO LONGER SKEW THE
+      *                      VOWEL/DOUBLE-LETTER/BAD-COMBO TALLIES.
+      *                      THE SUMMARY REPORT NOW ALSO SHOWS THE
+      *                      QUARANTINED-RECORD COUNT, AND THE
+      *                      REJECTED-WORD COUNT EXCLUDES THEM.
+      *    04/02/2026 JAD   ADDED SUPPORT FOR UP TO THREE VENDOR
+      *                      INPUT FEEDS (DD NAMES INPUTDD, INPUT2DD
+      *                      AND INPUT3DD) CONSOLIDATED INTO A SINGLE
+      *                      RUN.  INPUT2DD AND INPUT3DD ARE OPTIONAL;
+      *                      A RUN WITH ONLY INPUTDD PRESENT BEHAVES
+      *                      AS BEFORE.  EVERY WORD RECORD NOW CARRIES
+      *                      A TWO-DIGIT SOURCE-SYSTEM CODE, WHICH IS
+      *                      APPENDED TO THE GOOD-WORDS EXTRACT AND
+      *                      CARRIED ON THE REJECT, QUARANTINE AND
+      *                      AUDIT RECORDS.  THE GOOD-WORD-COUNT IS
+      *                      ALSO BROKEN OUT BY SOURCE ON THE
+      *                      TERMINATION CONSOLE REPORT.
+      *
+      *=============================================================*
+      *  REMARKS.                                                    *
+      *      READS A FILE OF CANDIDATE WORDS AND SCORES EACH ONE     *
+      *      AGAINST THE "NICE WORD" RULES USED BY THE NAMING        *
+      *      POLICY GROUP.  A WORD IS NICE UNDER RULE SET ONE WHEN   *
+      *      IT CONTAINS AT LEAST THREE VOWELS, CONTAINS AT LEAST    *
+      *      ONE LETTER THAT APPEARS TWICE IN A ROW, AND DOES NOT    *
+      *      CONTAIN THE PAIRS AB, CD, PQ OR XY.  RULE SET TWO,      *
+      *      MAINTAINED IN PARALLEL FOR THE NAMING POLICY GROUP,     *
+      *      REQUIRES A PAIR OF LETTERS THAT APPEARS AGAIN IN THE    *
+      *      WORD WITHOUT OVERLAPPING, AND A LETTER THAT REPEATS     *
+      *      WITH EXACTLY ONE OTHER LETTER BETWEEN THE TWO.  THE     *
+      *      OFFICIAL GOOD-WORD TALLY REMAINS BASED ON RULE SET      *
+      *      ONE; RULE SET TWO IS REPORTED FOR RECONCILIATION ONLY.  *
+      *=============================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *    THE ASSIGN-NAMES BELOW ARE JCL-STYLE DD NAMES.  AT RUN
+      *    TIME GNUCOBOL LOOKS FOR AN ENVIRONMENT VARIABLE OF THE
+      *    SAME NAME AND, WHEN ONE IS SET, OPENS THE DATASET IT
+      *    POINTS TO INSTEAD OF A FILE LITERALLY NAMED FOR THE DD
+      *    NAME - THE SAME SUBSTITUTION A JCL // DD STATEMENT WOULD
+      *    PERFORM ON THE MAINFRAME.
+       FILE-CONTROL.
+           SELECT INPUT-FILE
+               ASSIGN TO 'INPUTDD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NW-INPUT1-STATUS.
+           SELECT INPUT-FILE-2
+               ASSIGN TO 'INPUT2DD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NW-INPUT2-STATUS.
+           SELECT INPUT-FILE-3
+               ASSIGN TO 'INPUT3DD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NW-INPUT3-STATUS.
+           SELECT GOOD-WORDS-FILE
+               ASSIGN TO 'GOODWDSDD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NW-GOODWDS-STATUS.
+           SELECT REJECT-REPORT-FILE
+               ASSIGN TO 'REJRPTDD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NW-REJRPT-STATUS.
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO 'AUDITLOGDD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NW-AUDITLOG-STATUS.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'CKPTFILEDD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NW-CKPT-FILE-STATUS.
+           SELECT SUMMARY-REPORT-FILE
+               ASSIGN TO 'SUMRPTDD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NW-SUMRPT-STATUS.
+           SELECT QUARANTINE-FILE
+               ASSIGN TO 'QUARDD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NW-QUARANTINE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 80 CHARACTERS
+               DEPENDING ON NW-LETTERS-LENGTH.
+       01  WORD-REC.
+           02  NW-LETTERS              PIC X(80).
+
+      *    INPUT-FILE-2 AND INPUT-FILE-3 ARE THE SECOND AND THIRD
+      *    VENDOR WORD FEEDS.  THEY ARE OPTIONAL - IF THE INPUT2DD
+      *    OR INPUT3DD ENVIRONMENT VARIABLE IS NOT SET (OR NAMES A
+      *    FILE THAT DOES NOT EXIST) THAT SOURCE IS SKIPPED AND
+      *    THE RUN CONSOLIDATES WHICHEVER FEEDS ARE PRESENT.
+       FD  INPUT-FILE-2
+           RECORD IS VARYING IN SIZE FROM 1 TO 80 CHARACTERS
+               DEPENDING ON NW-LETTERS-LENGTH.
+       01  WORD-REC-2.
+           02  NW-LETTERS-2            PIC X(80).
+
+       FD  INPUT-FILE-3
+           RECORD IS VARYING IN SIZE FROM 1 TO 80 CHARACTERS
+               DEPENDING ON NW-LETTERS-LENGTH.
+       01  WORD-REC-3.
+           02  NW-LETTERS-3            PIC X(80).
+
+      *    THE GOOD-WORDS EXTRACT RECORD IS THE WORD FOLLOWED BY A
+      *    SPACE AND THE TWO-DIGIT SOURCE-SYSTEM CODE THAT WORD WAS
+      *    READ FROM.
+       FD  GOOD-WORDS-FILE
+           RECORD IS VARYING IN SIZE FROM 1 TO 83 CHARACTERS
+               DEPENDING ON NW-GOOD-LINE-LENGTH.
+       01  GOOD-WORD-REC               PIC X(83).
+
+       FD  REJECT-REPORT-FILE.
+       01  REJECT-REPORT-REC           PIC X(142).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-REC               PIC X(112).
+
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-REPORT-REC          PIC X(80).
+
+       FD  QUARANTINE-FILE.
+       01  QUARANTINE-REC              PIC X(122).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           02  CKPT-STATUS              PIC X(01).
+               88  CKPT-IN-PROGRESS         VALUE 'I'.
+               88  CKPT-COMPLETE            VALUE 'C'.
+           02  CKPT-RECORDS-READ        PIC 9(08).
+           02  CKPT-GOOD-WORD-COUNT     PIC 9(08).
+           02  CKPT-BOTH-RULES-COUNT    PIC 9(08).
+           02  CKPT-RULESET-ONE-ONLY    PIC 9(08).
+           02  CKPT-RULESET-TWO-ONLY    PIC 9(08).
+           02  CKPT-NEITHER-RULE-COUNT  PIC 9(08).
+           02  CKPT-QUARANTINE-COUNT    PIC 9(08).
+           02  CKPT-SOURCE-1-GOOD-COUNT PIC 9(08).
+           02  CKPT-SOURCE-2-GOOD-COUNT PIC 9(08).
+           02  CKPT-SOURCE-3-GOOD-COUNT PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01  NW-RUN-DATE                 PIC 9(08).
+       01  NW-RUN-TIME                 PIC 9(08).
+       01  NW-RUN-TIME-6               PIC 9(06).
+       01  NW-PAGE-COUNT               PIC 9(04) VALUE 1.
+       01  NW-REJECTED-COUNT           PIC 9(08).
+       01  NW-PASS-PERCENT             PIC 999V99 VALUE 0.
+
+       01  NW-RPT-HEADING-1.
+           02  FILLER                  PIC X(11) VALUE 'RUN DATE: '.
+           02  NW-RPT-HDR-DATE         PIC 9999/99/99.
+           02  FILLER                  PIC X(11) VALUE '  TIME: '.
+           02  NW-RPT-HDR-TIME.
+               03  NW-RPT-HDR-HH       PIC 99.
+               03  FILLER              PIC X VALUE ':'.
+               03  NW-RPT-HDR-MM       PIC 99.
+               03  FILLER              PIC X VALUE ':'.
+               03  NW-RPT-HDR-SS       PIC 99.
+           02  FILLER                  PIC X(13) VALUE SPACES.
+           02  FILLER                  PIC X(06) VALUE 'PAGE: '.
+           02  NW-RPT-HDR-PAGE         PIC ZZZ9.
+
+       01  NW-RPT-HEADING-2            PIC X(80)
+               VALUE 'NICE-WORD SCREENING SUMMARY REPORT'.
+
+       01  NW-RPT-HEADING-3            PIC X(80) VALUE ALL '-'.
+
+       01  NW-RPT-DETAIL-1.
+           02  FILLER                  PIC X(30)
+               VALUE 'TOTAL WORDS READ . . . . . : '.
+           02  NW-RPT-TOTAL-WORDS      PIC ZZZ,ZZZ,ZZ9.
+
+       01  NW-RPT-DETAIL-2.
+           02  FILLER                  PIC X(30)
+               VALUE 'GOOD (NICE) WORD COUNT . . : '.
+           02  NW-RPT-GOOD-WORDS       PIC ZZZ,ZZZ,ZZ9.
+
+       01  NW-RPT-DETAIL-3.
+           02  FILLER                  PIC X(30)
+               VALUE 'REJECTED WORD COUNT . . . . : '.
+           02  NW-RPT-REJECTED-WORDS   PIC ZZZ,ZZZ,ZZ9.
+
+       01  NW-RPT-DETAIL-4.
+           02  FILLER                  PIC X(30)
+               VALUE 'NICE-WORD PASS PERCENTAGE . : '.
+           02  NW-RPT-PASS-PERCENT     PIC ZZ9.99.
+           02  FILLER                  PIC X(01) VALUE '%'.
+
+       01  NW-RPT-DETAIL-5.
+           02  FILLER                  PIC X(32)
+               VALUE 'QUARANTINED RECORD COUNT . . : '.
+           02  NW-RPT-QUARANTINED      PIC ZZZ,ZZZ,ZZ9.
+       01  NW-CKPT-FILE-STATUS         PIC X(02).
+       01  NW-SUMRPT-STATUS            PIC X(02).
+       01  NW-RESTART-SW               PIC X(01) VALUE 'N'.
+           88  NW-RESTARTING                VALUE 'Y'.
+       01  NW-RECORDS-READ             PIC 9(08) VALUE 0.
+       01  NW-CKPT-INTERVAL            PIC 9(08) VALUE 1000.
+       01  NW-CKPT-QUOTIENT            PIC 9(08).
+       01  NW-CKPT-REMAINDER           PIC 9(08).
+       01  NW-SKIP-COUNT                PIC 9(08).
+       01  NW-LETTERS-LENGTH           PIC 9(02) COMP.
+       01  NW-LETTER-COUNT             PIC 99.
+       01  NW-CURRENT-LETTER           PIC X.
+       01  NW-PREV-LETTER              PIC X.
+       01  NW-GOOD-WORD-COUNT          PIC 9(08) VALUE 0.
+       01  NW-BAD-COMBO-COUNT          PIC 99 VALUE 0.
+       01  NW-DOUBLE-LETTER-COUNT      PIC 99 VALUE 0.
+       01  NW-VOWEL-COUNT              PIC 99 VALUE 0.
+
+       01  NW-RULE-SWITCHES.
+           02  NW-RULESET-ONE-SW       PIC X VALUE 'N'.
+               88  NW-RULESET-ONE-PASS     VALUE 'Y'.
+           02  NW-RULESET-TWO-SW       PIC X VALUE 'N'.
+               88  NW-RULESET-TWO-PASS     VALUE 'Y'.
+           02  NW-RS2-PAIR-SW          PIC X VALUE 'N'.
+               88  NW-RS2-PAIR-FOUND        VALUE 'Y'.
+           02  NW-RS2-REPEAT-SW        PIC X VALUE 'N'.
+               88  NW-RS2-REPEAT-FOUND      VALUE 'Y'.
+
+       01  NW-RS2-OUTER-INDEX          PIC 99.
+       01  NW-RS2-INNER-INDEX          PIC 99.
+       01  NW-RS2-OUTER-PAIR           PIC X(02).
+       01  NW-RS2-INNER-PAIR           PIC X(02).
+
+       01  NW-RECONCILIATION-COUNTS.
+           02  NW-BOTH-RULES-COUNT     PIC 9(08) VALUE 0.
+           02  NW-RULESET-ONE-ONLY-COUNT PIC 9(08) VALUE 0.
+           02  NW-RULESET-TWO-ONLY-COUNT PIC 9(08) VALUE 0.
+           02  NW-NEITHER-RULE-COUNT   PIC 9(08) VALUE 0.
+
+       01  NW-BAD-COMBO-PAIR           PIC X(02) VALUE SPACES.
+
+       01  NW-VALID-SW                 PIC X VALUE 'Y'.
+           88  NW-RECORD-VALID             VALUE 'Y'.
+       01  NW-QUAR-LENGTH-SW           PIC X VALUE 'N'.
+           88  NW-QUAR-BAD-LENGTH          VALUE 'Y'.
+       01  NW-QUAR-ALPHA-SW            PIC X VALUE 'N'.
+           88  NW-QUAR-BAD-ALPHA           VALUE 'Y'.
+       01  NW-QUARANTINE-COUNT         PIC 9(08) VALUE 0.
+
+       01  NW-QUAR-LINE.
+           02  NW-QUAR-WORD            PIC X(80).
+           02  FILLER                  PIC X(01) VALUE SPACE.
+           02  NW-QUAR-SOURCE          PIC X(02).
+           02  FILLER                  PIC X(01) VALUE SPACE.
+           02  NW-QUAR-REASON-LEN      PIC X(19).
+           02  NW-QUAR-REASON-ALPHA    PIC X(19).
+
+       01  NW-REJECT-LINE.
+           02  NW-REJECT-WORD          PIC X(80).
+           02  FILLER                  PIC X(01) VALUE SPACE.
+           02  NW-REJECT-SOURCE        PIC X(02).
+           02  FILLER                  PIC X(01) VALUE SPACE.
+           02  NW-REJECT-REASON-VOWEL  PIC X(18).
+           02  NW-REJECT-REASON-DBL    PIC X(20).
+           02  NW-REJECT-REASON-PAIR   PIC X(20).
+
+       01  NW-AUDIT-LINE.
+           02  NW-AUDIT-DATE           PIC 9(08).
+           02  FILLER                  PIC X(01) VALUE SPACE.
+           02  NW-AUDIT-WORD           PIC X(80).
+           02  FILLER                  PIC X(01) VALUE SPACE.
+           02  NW-AUDIT-LETTER-COUNT   PIC ZZ9.
+           02  FILLER                  PIC X(01) VALUE SPACE.
+           02  NW-AUDIT-VOWEL-COUNT    PIC 99.
+           02  FILLER                  PIC X(01) VALUE SPACE.
+           02  NW-AUDIT-DBL-COUNT      PIC 99.
+           02  FILLER                  PIC X(01) VALUE SPACE.
+           02  NW-AUDIT-BAD-COUNT      PIC 99.
+           02  FILLER                  PIC X(01) VALUE SPACE.
+           02  NW-AUDIT-DECISION       PIC X(06).
+           02  FILLER                  PIC X(01) VALUE SPACE.
+           02  NW-AUDIT-SOURCE         PIC X(02).
+
+      *    MULTI-SOURCE CONSOLIDATED RUN CONTROLS.  SOURCE 1 IS
+      *    ALWAYS THE PRIMARY FEED (INPUTDD); SOURCES 2 AND 3 ARE
+      *    OPTIONAL VENDOR FEEDS PROCESSED IN SEQUENCE AFTER IT.
+       01  NW-GOOD-LINE                PIC X(83).
+       01  NW-GOOD-LINE-LENGTH         PIC 9(02) COMP.
+       01  NW-SOURCE-CODE              PIC X(02) VALUE '01'.
+       01  NW-CURRENT-SOURCE-NUM       PIC 9 VALUE 1.
+       01  NW-INPUT1-STATUS            PIC X(02).
+       01  NW-INPUT2-STATUS            PIC X(02).
+       01  NW-INPUT3-STATUS            PIC X(02).
+       01  NW-GOODWDS-STATUS           PIC X(02).
+       01  NW-REJRPT-STATUS            PIC X(02).
+       01  NW-AUDITLOG-STATUS          PIC X(02).
+       01  NW-QUARANTINE-STATUS        PIC X(02).
+
+      *    A VENDOR LINE LONGER THAN THE 80-BYTE WORD RECORD IS NOT
+      *    TRUNCATED BY THE RUNTIME - IT IS DELIVERED AS SEVERAL
+      *    SUCCESSIVE RECORDS INSTEAD, WITH EVERY RECORD BUT THE LAST
+      *    ONE RETURNING FILE STATUS 06.  NW-REASSEMBLY-BUFFER LETS
+      *    1901-READ-FROM-ACTIVE-SOURCE STITCH THOSE PIECES BACK INTO
+      *    A SINGLE LOGICAL WORD BEFORE IT REACHES VALIDATION, SO AN
+      *    OVER-LENGTH VENDOR STRING IS QUARANTINED FOR ITS TRUE
+      *    LENGTH INSTEAD OF SCREENING AS SEVERAL SHORTER, UNRELATED
+      *    WORDS.
+       01  NW-REASSEMBLY-BUFFER        PIC X(99).
+       01  NW-REASSEMBLY-LENGTH        PIC 9(02) COMP.
+       01  NW-SOURCE2-SW               PIC X VALUE 'N'.
+           88  NW-SOURCE2-AVAILABLE        VALUE 'Y'.
+       01  NW-SOURCE3-SW               PIC X VALUE 'N'.
+           88  NW-SOURCE3-AVAILABLE        VALUE 'Y'.
+       01  NW-SOURCE-1-END-SW          PIC X VALUE 'N'.
+           88  NW-SOURCE-1-END             VALUE 'Y'.
+       01  NW-SOURCE-2-END-SW          PIC X VALUE 'N'.
+           88  NW-SOURCE-2-END             VALUE 'Y'.
+       01  NW-SOURCE-3-END-SW          PIC X VALUE 'N'.
+           88  NW-SOURCE-3-END             VALUE 'Y'.
+       01  NW-WORD-FOUND-SW            PIC X VALUE 'N'.
+           88  NW-WORD-FOUND               VALUE 'Y'.
+       01  NW-ALL-SOURCES-SW           PIC X VALUE 'N'.
+           88  NW-ALL-SOURCES-END          VALUE 'Y'.
+
+       01  NW-SOURCE-GOOD-COUNTS.
+           02  NW-SOURCE-1-GOOD-COUNT  PIC 9(08) VALUE 0.
+           02  NW-SOURCE-2-GOOD-COUNT  PIC 9(08) VALUE 0.
+           02  NW-SOURCE-3-GOOD-COUNT  PIC 9(08) VALUE 0.
+
+      *=============================================================*
+      *  PROCEDURE DIVISION.                                        *
+      *=============================================================*
+       PROCEDURE DIVISION.
+
+      *----------------------------------------------------------*
+      *  0000-MAINLINE                                            *
+      *      OPEN THE INPUT FILE, DRIVE THE READ/SCORE LOOP AND   *
+      *      DISPLAY THE FINAL TALLY.                              *
+      *----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+           PERFORM 2000-SCREEN-WORDS
+               THRU 2000-SCREEN-WORDS-EXIT
+               UNTIL NW-ALL-SOURCES-END
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT
+           STOP RUN.
+
+      *----------------------------------------------------------*
+      *  1000-INITIALIZE                                          *
+      *      OPEN THE INPUT FILE AND PRIME THE READ LOOP.          *
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT NW-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM 1050-CHECK-FOR-CHECKPOINT
+               THRU 1050-CHECK-FOR-CHECKPOINT-EXIT
+           OPEN INPUT INPUT-FILE
+           PERFORM 1070-OPEN-OPTIONAL-SOURCES
+               THRU 1070-OPEN-OPTIONAL-SOURCES-EXIT
+           IF NW-RESTARTING
+               PERFORM 1060-SKIP-PROCESSED-RECORDS
+                   THRU 1060-SKIP-PROCESSED-RECORDS-EXIT
+               PERFORM 1080-OPEN-OUTPUT-FILES-FOR-RESTART
+                   THRU 1080-OPEN-OUTPUT-FILES-FOR-RESTART-EXIT
+           ELSE
+               OPEN OUTPUT GOOD-WORDS-FILE
+               OPEN OUTPUT REJECT-REPORT-FILE
+               OPEN OUTPUT AUDIT-LOG-FILE
+               OPEN OUTPUT QUARANTINE-FILE
+           END-IF
+           OPEN OUTPUT SUMMARY-REPORT-FILE
+           PERFORM 1900-READ-NEXT-WORD
+               THRU 1900-READ-NEXT-WORD-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1070-OPEN-OPTIONAL-SOURCES                                *
+      *      OPEN THE SECOND AND THIRD VENDOR FEEDS IF THEY ARE    *
+      *      PRESENT.  A MISSING FEED IS NOT AN ERROR - THE FILE   *
+      *      STATUS IS SIMPLY LEFT OFF THE AVAILABLE-SOURCE LIST.  *
+      *----------------------------------------------------------*
+       1070-OPEN-OPTIONAL-SOURCES.
+           OPEN INPUT INPUT-FILE-2
+           IF NW-INPUT2-STATUS = '00'
+               SET NW-SOURCE2-AVAILABLE TO TRUE
+           END-IF
+           OPEN INPUT INPUT-FILE-3
+           IF NW-INPUT3-STATUS = '00'
+               SET NW-SOURCE3-AVAILABLE TO TRUE
+           END-IF.
+       1070-OPEN-OPTIONAL-SOURCES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1080-OPEN-OUTPUT-FILES-FOR-RESTART                        *
+      *      ON A RESTART THE EXTRACT, REPORT, AUDIT AND           *
+      *      QUARANTINE FILES ARE NORMALLY REOPENED FOR EXTEND SO  *
+      *      THE PRIOR RUN'S OUTPUT IS APPENDED TO, NOT OVERWRITTEN *
+      *      OR LOST.  IF ONE OF THEM IS MISSING - IT WAS DELETED,  *
+      *      OR THIS IS THE FIRST TIME THAT DD NAME HAS BEEN USED - *
+      *      OPEN EXTEND FAILS WITH STATUS 35.  FALL BACK TO        *
+      *      OPEN OUTPUT FOR THAT FILE INSTEAD OF ABENDING THE RUN. *
+      *----------------------------------------------------------*
+       1080-OPEN-OUTPUT-FILES-FOR-RESTART.
+           OPEN EXTEND GOOD-WORDS-FILE
+           IF NW-GOODWDS-STATUS NOT = '00'
+               OPEN OUTPUT GOOD-WORDS-FILE
+           END-IF
+           OPEN EXTEND REJECT-REPORT-FILE
+           IF NW-REJRPT-STATUS NOT = '00'
+               OPEN OUTPUT REJECT-REPORT-FILE
+           END-IF
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF NW-AUDITLOG-STATUS NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           OPEN EXTEND QUARANTINE-FILE
+           IF NW-QUARANTINE-STATUS NOT = '00'
+               OPEN OUTPUT QUARANTINE-FILE
+           END-IF.
+       1080-OPEN-OUTPUT-FILES-FOR-RESTART-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1050-CHECK-FOR-CHECKPOINT                                 *
+      *      IF A CHECKPOINT FROM A PRIOR, INCOMPLETE RUN EXISTS,  *
+      *      LOAD THE RUNNING COUNTS AND RECORD POSITION SO THE    *
+      *      RUN CAN RESUME INSTEAD OF STARTING OVER.              *
+      *----------------------------------------------------------*
+       1050-CHECK-FOR-CHECKPOINT.
+           MOVE 'N' TO NW-RESTART-SW
+           OPEN INPUT CHECKPOINT-FILE
+           IF NW-CKPT-FILE-STATUS NOT = '00'
+               GO TO 1050-CHECK-FOR-CHECKPOINT-EXIT
+           END-IF
+           READ CHECKPOINT-FILE
+               AT END
+                   CLOSE CHECKPOINT-FILE
+                   GO TO 1050-CHECK-FOR-CHECKPOINT-EXIT
+           END-READ
+           IF CKPT-IN-PROGRESS
+               MOVE 'Y' TO NW-RESTART-SW
+               MOVE CKPT-RECORDS-READ TO NW-RECORDS-READ
+               MOVE CKPT-GOOD-WORD-COUNT TO NW-GOOD-WORD-COUNT
+               MOVE CKPT-BOTH-RULES-COUNT TO NW-BOTH-RULES-COUNT
+               MOVE CKPT-RULESET-ONE-ONLY TO NW-RULESET-ONE-ONLY-COUNT
+               MOVE CKPT-RULESET-TWO-ONLY TO NW-RULESET-TWO-ONLY-COUNT
+               MOVE CKPT-NEITHER-RULE-COUNT TO NW-NEITHER-RULE-COUNT
+               MOVE CKPT-QUARANTINE-COUNT TO NW-QUARANTINE-COUNT
+               MOVE CKPT-SOURCE-1-GOOD-COUNT TO NW-SOURCE-1-GOOD-COUNT
+               MOVE CKPT-SOURCE-2-GOOD-COUNT TO NW-SOURCE-2-GOOD-COUNT
+               MOVE CKPT-SOURCE-3-GOOD-COUNT TO NW-SOURCE-3-GOOD-COUNT
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+       1050-CHECK-FOR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1060-SKIP-PROCESSED-RECORDS                               *
+      *      ON A RESTART, RE-READ AND DISCARD THE RECORDS THAT    *
+      *      WERE ALREADY SCREENED BY THE PRIOR RUN SO PROCESSING  *
+      *      RESUMES WHERE THE PRIOR RUN LEFT OFF.                 *
+      *----------------------------------------------------------*
+       1060-SKIP-PROCESSED-RECORDS.
+           MOVE 0 TO NW-SKIP-COUNT
+           PERFORM 1065-SKIP-ONE-RECORD
+               THRU 1065-SKIP-ONE-RECORD-EXIT
+               UNTIL NW-SKIP-COUNT >= NW-RECORDS-READ
+                   OR NW-ALL-SOURCES-END.
+       1060-SKIP-PROCESSED-RECORDS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1065-SKIP-ONE-RECORD                                      *
+      *      READ AND DISCARD ONE ALREADY-PROCESSED RECORD,        *
+      *      ADVANCING ACROSS SOURCES THE SAME WAY A NORMAL READ   *
+      *      WOULD.                                                *
+      *----------------------------------------------------------*
+       1065-SKIP-ONE-RECORD.
+           MOVE 'N' TO NW-WORD-FOUND-SW
+           PERFORM 1901-READ-FROM-ACTIVE-SOURCE
+               THRU 1901-READ-FROM-ACTIVE-SOURCE-EXIT
+               UNTIL NW-WORD-FOUND OR NW-ALL-SOURCES-END
+           ADD 1 TO NW-SKIP-COUNT.
+       1065-SKIP-ONE-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1900-READ-NEXT-WORD                                      *
+      *      READ THE NEXT WORD RECORD FROM WHICHEVER SOURCE IS   *
+      *      CURRENTLY ACTIVE, SETTING THE ALL-SOURCES-END SWITCH  *
+      *      WHEN EVERY AVAILABLE FEED IS EXHAUSTED, AND ADVANCE   *
+      *      THE RECORD COUNT USED FOR CHECKPOINT/RESTART.         *
+      *----------------------------------------------------------*
+       1900-READ-NEXT-WORD.
+           MOVE 'N' TO NW-WORD-FOUND-SW
+           PERFORM 1901-READ-FROM-ACTIVE-SOURCE
+               THRU 1901-READ-FROM-ACTIVE-SOURCE-EXIT
+               UNTIL NW-WORD-FOUND OR NW-ALL-SOURCES-END
+           IF NOT NW-ALL-SOURCES-END
+               ADD 1 TO NW-RECORDS-READ
+           END-IF.
+       1900-READ-NEXT-WORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1901-READ-FROM-ACTIVE-SOURCE                              *
+      *      READ ONE RECORD FROM THE CURRENTLY ACTIVE SOURCE.     *
+      *      WHEN THAT SOURCE IS EXHAUSTED, ADVANCE TO THE NEXT    *
+      *      AVAILABLE SOURCE INSTEAD OF SIGNALLING END-OF-DATA.   *
+      *----------------------------------------------------------*
+       1901-READ-FROM-ACTIVE-SOURCE.
+           IF NW-CURRENT-SOURCE-NUM = 1
+               READ INPUT-FILE
+                   AT END
+                       SET NW-SOURCE-1-END TO TRUE
+               END-READ
+               IF NW-SOURCE-1-END
+                   PERFORM 1940-ADVANCE-TO-NEXT-SOURCE
+                       THRU 1940-ADVANCE-TO-NEXT-SOURCE-EXIT
+               ELSE
+                   IF NW-INPUT1-STATUS = '06'
+                       PERFORM 1910-REASSEMBLE-SOURCE-1
+                           THRU 1910-REASSEMBLE-SOURCE-1-EXIT
+                   END-IF
+                   MOVE '01' TO NW-SOURCE-CODE
+                   SET NW-WORD-FOUND TO TRUE
+               END-IF
+           ELSE
+               IF NW-CURRENT-SOURCE-NUM = 2
+                   READ INPUT-FILE-2
+                       AT END
+                           SET NW-SOURCE-2-END TO TRUE
+                   END-READ
+                   IF NW-SOURCE-2-END
+                       PERFORM 1940-ADVANCE-TO-NEXT-SOURCE
+                           THRU 1940-ADVANCE-TO-NEXT-SOURCE-EXIT
+                   ELSE
+                       IF NW-INPUT2-STATUS = '06'
+                           PERFORM 1920-REASSEMBLE-SOURCE-2
+                               THRU 1920-REASSEMBLE-SOURCE-2-EXIT
+                       ELSE
+                           MOVE NW-LETTERS-2 TO NW-LETTERS
+                       END-IF
+                       MOVE '02' TO NW-SOURCE-CODE
+                       SET NW-WORD-FOUND TO TRUE
+                   END-IF
+               ELSE
+                   READ INPUT-FILE-3
+                       AT END
+                           SET NW-SOURCE-3-END TO TRUE
+                   END-READ
+                   IF NW-SOURCE-3-END
+                       SET NW-ALL-SOURCES-END TO TRUE
+                   ELSE
+                       IF NW-INPUT3-STATUS = '06'
+                           PERFORM 1930-REASSEMBLE-SOURCE-3
+                               THRU 1930-REASSEMBLE-SOURCE-3-EXIT
+                       ELSE
+                           MOVE NW-LETTERS-3 TO NW-LETTERS
+                       END-IF
+                       MOVE '03' TO NW-SOURCE-CODE
+                       SET NW-WORD-FOUND TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       1901-READ-FROM-ACTIVE-SOURCE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1910-REASSEMBLE-SOURCE-1                                  *
+      *      A RECORD LONGER THAN 80 BYTES WAS JUST DELIVERED AS   *
+      *      THE FIRST OF SEVERAL PIECES OF ONE PHYSICAL LINE.     *
+      *      KEEP READING INPUT-FILE UNTIL THE LAST PIECE ARRIVES  *
+      *      AND REBUILD THE FULL WORD AND ITS TRUE LENGTH.        *
+      *----------------------------------------------------------*
+       1910-REASSEMBLE-SOURCE-1.
+           MOVE NW-LETTERS-LENGTH TO NW-REASSEMBLY-LENGTH
+           MOVE SPACES TO NW-REASSEMBLY-BUFFER
+           MOVE NW-LETTERS(1:NW-LETTERS-LENGTH)
+               TO NW-REASSEMBLY-BUFFER(1:NW-LETTERS-LENGTH)
+           PERFORM 1911-APPEND-SOURCE-1-CHUNK
+               THRU 1911-APPEND-SOURCE-1-CHUNK-EXIT
+               UNTIL NW-INPUT1-STATUS NOT = '06'
+                   OR NW-SOURCE-1-END
+           MOVE NW-REASSEMBLY-LENGTH TO NW-LETTERS-LENGTH
+           MOVE SPACES TO NW-LETTERS
+           IF NW-REASSEMBLY-LENGTH > 80
+               MOVE NW-REASSEMBLY-BUFFER(1:80) TO NW-LETTERS
+           ELSE
+               MOVE NW-REASSEMBLY-BUFFER(1:NW-REASSEMBLY-LENGTH)
+                   TO NW-LETTERS
+           END-IF.
+       1910-REASSEMBLE-SOURCE-1-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1911-APPEND-SOURCE-1-CHUNK                                *
+      *      READ ONE MORE PIECE OF THE SPLIT LINE AND APPEND IT   *
+      *      TO THE REASSEMBLY BUFFER, CAPPING AT THE BUFFER SIZE  *
+      *      SO A PATHOLOGICALLY LONG LINE CANNOT OVERFLOW IT.     *
+      *----------------------------------------------------------*
+       1911-APPEND-SOURCE-1-CHUNK.
+           READ INPUT-FILE
+               AT END
+                   SET NW-SOURCE-1-END TO TRUE
+           END-READ
+           IF NOT NW-SOURCE-1-END
+               IF NW-REASSEMBLY-LENGTH + NW-LETTERS-LENGTH <= 99
+                   MOVE NW-LETTERS(1:NW-LETTERS-LENGTH)
+                       TO NW-REASSEMBLY-BUFFER
+                           (NW-REASSEMBLY-LENGTH + 1:NW-LETTERS-LENGTH)
+                   ADD NW-LETTERS-LENGTH TO NW-REASSEMBLY-LENGTH
+               ELSE
+                   MOVE 99 TO NW-REASSEMBLY-LENGTH
+               END-IF
+           END-IF.
+       1911-APPEND-SOURCE-1-CHUNK-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1920-REASSEMBLE-SOURCE-2                                  *
+      *      SAME REASSEMBLY AS 1910, FOR THE SECOND VENDOR FEED.  *
+      *----------------------------------------------------------*
+       1920-REASSEMBLE-SOURCE-2.
+           MOVE NW-LETTERS-LENGTH TO NW-REASSEMBLY-LENGTH
+           MOVE SPACES TO NW-REASSEMBLY-BUFFER
+           MOVE NW-LETTERS-2(1:NW-LETTERS-LENGTH)
+               TO NW-REASSEMBLY-BUFFER(1:NW-LETTERS-LENGTH)
+           PERFORM 1921-APPEND-SOURCE-2-CHUNK
+               THRU 1921-APPEND-SOURCE-2-CHUNK-EXIT
+               UNTIL NW-INPUT2-STATUS NOT = '06'
+                   OR NW-SOURCE-2-END
+           MOVE NW-REASSEMBLY-LENGTH TO NW-LETTERS-LENGTH
+           MOVE SPACES TO NW-LETTERS
+           IF NW-REASSEMBLY-LENGTH > 80
+               MOVE NW-REASSEMBLY-BUFFER(1:80) TO NW-LETTERS
+           ELSE
+               MOVE NW-REASSEMBLY-BUFFER(1:NW-REASSEMBLY-LENGTH)
+                   TO NW-LETTERS
+           END-IF.
+       1920-REASSEMBLE-SOURCE-2-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1921-APPEND-SOURCE-2-CHUNK                                *
+      *      READ ONE MORE PIECE OF THE SPLIT LINE FROM THE        *
+      *      SECOND VENDOR FEED AND APPEND IT TO THE BUFFER.       *
+      *----------------------------------------------------------*
+       1921-APPEND-SOURCE-2-CHUNK.
+           READ INPUT-FILE-2
+               AT END
+                   SET NW-SOURCE-2-END TO TRUE
+           END-READ
+           IF NOT NW-SOURCE-2-END
+               IF NW-REASSEMBLY-LENGTH + NW-LETTERS-LENGTH <= 99
+                   MOVE NW-LETTERS-2(1:NW-LETTERS-LENGTH)
+                       TO NW-REASSEMBLY-BUFFER
+                           (NW-REASSEMBLY-LENGTH + 1:NW-LETTERS-LENGTH)
+                   ADD NW-LETTERS-LENGTH TO NW-REASSEMBLY-LENGTH
+               ELSE
+                   MOVE 99 TO NW-REASSEMBLY-LENGTH
+               END-IF
+           END-IF.
+       1921-APPEND-SOURCE-2-CHUNK-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1930-REASSEMBLE-SOURCE-3                                  *
+      *      SAME REASSEMBLY AS 1910, FOR THE THIRD VENDOR FEED.   *
+      *----------------------------------------------------------*
+       1930-REASSEMBLE-SOURCE-3.
+           MOVE NW-LETTERS-LENGTH TO NW-REASSEMBLY-LENGTH
+           MOVE SPACES TO NW-REASSEMBLY-BUFFER
+           MOVE NW-LETTERS-3(1:NW-LETTERS-LENGTH)
+               TO NW-REASSEMBLY-BUFFER(1:NW-LETTERS-LENGTH)
+           PERFORM 1931-APPEND-SOURCE-3-CHUNK
+               THRU 1931-APPEND-SOURCE-3-CHUNK-EXIT
+               UNTIL NW-INPUT3-STATUS NOT = '06'
+                   OR NW-SOURCE-3-END
+           MOVE NW-REASSEMBLY-LENGTH TO NW-LETTERS-LENGTH
+           MOVE SPACES TO NW-LETTERS
+           IF NW-REASSEMBLY-LENGTH > 80
+               MOVE NW-REASSEMBLY-BUFFER(1:80) TO NW-LETTERS
+           ELSE
+               MOVE NW-REASSEMBLY-BUFFER(1:NW-REASSEMBLY-LENGTH)
+                   TO NW-LETTERS
+           END-IF.
+       1930-REASSEMBLE-SOURCE-3-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1931-APPEND-SOURCE-3-CHUNK                                *
+      *      READ ONE MORE PIECE OF THE SPLIT LINE FROM THE THIRD  *
+      *      VENDOR FEED AND APPEND IT TO THE BUFFER.              *
+      *----------------------------------------------------------*
+       1931-APPEND-SOURCE-3-CHUNK.
+           READ INPUT-FILE-3
+               AT END
+                   SET NW-SOURCE-3-END TO TRUE
+           END-READ
+           IF NOT NW-SOURCE-3-END
+               IF NW-REASSEMBLY-LENGTH + NW-LETTERS-LENGTH <= 99
+                   MOVE NW-LETTERS-3(1:NW-LETTERS-LENGTH)
+                       TO NW-REASSEMBLY-BUFFER
+                           (NW-REASSEMBLY-LENGTH + 1:NW-LETTERS-LENGTH)
+                   ADD NW-LETTERS-LENGTH TO NW-REASSEMBLY-LENGTH
+               ELSE
+                   MOVE 99 TO NW-REASSEMBLY-LENGTH
+               END-IF
+           END-IF.
+       1931-APPEND-SOURCE-3-CHUNK-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1940-ADVANCE-TO-NEXT-SOURCE                                *
+      *      MOVE PROCESSING ON TO THE NEXT AVAILABLE SOURCE, OR   *
+      *      SIGNAL ALL-SOURCES-END WHEN NONE REMAIN.              *
+      *----------------------------------------------------------*
+       1940-ADVANCE-TO-NEXT-SOURCE.
+           IF NW-CURRENT-SOURCE-NUM = 1
+               IF NW-SOURCE2-AVAILABLE
+                   MOVE 2 TO NW-CURRENT-SOURCE-NUM
+               ELSE
+                   IF NW-SOURCE3-AVAILABLE
+                       MOVE 3 TO NW-CURRENT-SOURCE-NUM
+                   ELSE
+                       SET NW-ALL-SOURCES-END TO TRUE
+                   END-IF
+               END-IF
+           ELSE
+               IF NW-CURRENT-SOURCE-NUM = 2 AND NW-SOURCE3-AVAILABLE
+                   MOVE 3 TO NW-CURRENT-SOURCE-NUM
+               ELSE
+                   SET NW-ALL-SOURCES-END TO TRUE
+               END-IF
+           END-IF.
+       1940-ADVANCE-TO-NEXT-SOURCE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2000-SCREEN-WORDS                                        *
+      *      SCORE THE CURRENT WORD AGAINST THE NICE-WORD RULES   *
+      *      AND READ THE NEXT ONE.                                *
+      *----------------------------------------------------------*
+       2000-SCREEN-WORDS.
+           PERFORM 2050-VALIDATE-WORD
+               THRU 2050-VALIDATE-WORD-EXIT
+           IF NW-RECORD-VALID
+               PERFORM 2070-FOLD-WORD-TO-LOWERCASE
+                   THRU 2070-FOLD-WORD-TO-LOWERCASE-EXIT
+               PERFORM 2100-SCORE-WORD
+                   THRU 2100-SCORE-WORD-EXIT
+               PERFORM 2200-SCORE-WORD-RULESET-TWO
+                   THRU 2200-SCORE-WORD-RULESET-TWO-EXIT
+               PERFORM 2300-RECONCILE-RULE-SETS
+                   THRU 2300-RECONCILE-RULE-SETS-EXIT
+           ELSE
+               PERFORM 2600-WRITE-QUARANTINE-RECORD
+                   THRU 2600-WRITE-QUARANTINE-RECORD-EXIT
+           END-IF
+           PERFORM 2500-WRITE-AUDIT-RECORD
+               THRU 2500-WRITE-AUDIT-RECORD-EXIT
+           DIVIDE NW-RECORDS-READ BY NW-CKPT-INTERVAL
+               GIVING NW-CKPT-QUOTIENT
+               REMAINDER NW-CKPT-REMAINDER
+           IF NW-CKPT-REMAINDER = 0
+               PERFORM 5000-WRITE-CHECKPOINT
+                   THRU 5000-WRITE-CHECKPOINT-EXIT
+           END-IF
+           PERFORM 1900-READ-NEXT-WORD
+               THRU 1900-READ-NEXT-WORD-EXIT.
+       2000-SCREEN-WORDS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2050-VALIDATE-WORD                                        *
+      *      REJECT ANY RECORD THAT IS ZERO-LENGTH, LONGER THAN    *
+      *      THE MAXIMUM WORD SIZE, OR CONTAINS A NON-ALPHABETIC   *
+      *      CHARACTER, INSTEAD OF LETTING IT SILENTLY SCREEN AS   *
+      *      A REJECTED WORD.                                      *
+      *----------------------------------------------------------*
+       2050-VALIDATE-WORD.
+           MOVE 'Y' TO NW-VALID-SW
+           MOVE 'N' TO NW-QUAR-LENGTH-SW
+           MOVE 'N' TO NW-QUAR-ALPHA-SW
+           IF NW-LETTERS-LENGTH = 0 OR NW-LETTERS-LENGTH > 80
+               SET NW-QUAR-BAD-LENGTH TO TRUE
+               MOVE 'N' TO NW-VALID-SW
+           ELSE
+               SET NW-LETTER-COUNT TO 1
+               PERFORM 2060-CHECK-ONE-CHARACTER
+                   THRU 2060-CHECK-ONE-CHARACTER-EXIT
+                   UNTIL NW-LETTER-COUNT > NW-LETTERS-LENGTH
+                       OR NW-QUAR-BAD-ALPHA
+               IF NW-QUAR-BAD-ALPHA
+                   MOVE 'N' TO NW-VALID-SW
+               END-IF
+           END-IF.
+       2050-VALIDATE-WORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2060-CHECK-ONE-CHARACTER                                  *
+      *      CONFIRM ONE CHARACTER OF THE CURRENT RECORD FALLS     *
+      *      WITHIN THE UPPER- OR LOWER-CASE ALPHABETIC RANGE.     *
+      *      VENDOR FEEDS MIX CASE FREELY - THE RULE IS ALPHABETIC *
+      *      CHARACTERS ONLY, NOT A PARTICULAR CASE.                *
+      *----------------------------------------------------------*
+       2060-CHECK-ONE-CHARACTER.
+           SET NW-CURRENT-LETTER TO NW-LETTERS(NW-LETTER-COUNT:1)
+           IF (NW-CURRENT-LETTER < 'a' OR NW-CURRENT-LETTER > 'z')
+               AND (NW-CURRENT-LETTER < 'A' OR NW-CURRENT-LETTER > 'Z')
+               SET NW-QUAR-BAD-ALPHA TO TRUE
+           END-IF
+           ADD 1 TO NW-LETTER-COUNT.
+       2060-CHECK-ONE-CHARACTER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2070-FOLD-WORD-TO-LOWERCASE                                *
+      *      THE SCORING RULES BELOW COMPARE AGAINST LOWER-CASE    *
+      *      LETTER LITERALS.  FOLD THE VALIDATED WORD TO LOWER    *
+      *      CASE HERE SO A WORD DELIVERED IN UPPER OR MIXED CASE  *
+      *      SCORES IDENTICALLY TO THE SAME WORD IN LOWER CASE.    *
+      *----------------------------------------------------------*
+       2070-FOLD-WORD-TO-LOWERCASE.
+           INSPECT NW-LETTERS(1:NW-LETTERS-LENGTH) CONVERTING
+               'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+               TO 'abcdefghijklmnopqrstuvwxyz'.
+       2070-FOLD-WORD-TO-LOWERCASE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2100-SCORE-WORD                                          *
+      *      WALK THE LETTERS OF THE CURRENT WORD, COUNTING       *
+      *      VOWELS, DOUBLED LETTERS AND DISALLOWED PAIRS.         *
+      *----------------------------------------------------------*
+       2100-SCORE-WORD.
+           SET NW-VOWEL-COUNT TO 0
+           SET NW-BAD-COMBO-COUNT TO 0
+           SET NW-DOUBLE-LETTER-COUNT TO 0
+           SET NW-LETTER-COUNT TO 1
+           MOVE SPACES TO NW-BAD-COMBO-PAIR
+           PERFORM 2110-SCORE-ONE-LETTER
+               THRU 2110-SCORE-ONE-LETTER-EXIT
+               UNTIL NW-LETTER-COUNT > NW-LETTERS-LENGTH
+           IF NW-VOWEL-COUNT > 2
+               AND NW-DOUBLE-LETTER-COUNT > 0
+               AND NW-BAD-COMBO-COUNT = 0
+               MOVE 'Y' TO NW-RULESET-ONE-SW
+           ELSE
+               MOVE 'N' TO NW-RULESET-ONE-SW
+           END-IF.
+       2100-SCORE-WORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2110-SCORE-ONE-LETTER                                    *
+      *      EXAMINE ONE LETTER OF THE CURRENT WORD AGAINST THE   *
+      *      LETTER THAT PRECEDED IT.                              *
+      *----------------------------------------------------------*
+       2110-SCORE-ONE-LETTER.
+           SET NW-CURRENT-LETTER TO NW-LETTERS(NW-LETTER-COUNT:1)
+           IF NW-CURRENT-LETTER = 'a' OR NW-CURRENT-LETTER = 'e'
+               OR NW-CURRENT-LETTER = 'i' OR NW-CURRENT-LETTER = 'o'
+               OR NW-CURRENT-LETTER = 'u'
+               ADD 1 TO NW-VOWEL-COUNT
+           END-IF
+           IF NW-LETTER-COUNT > 1
+               IF NW-PREV-LETTER = NW-CURRENT-LETTER
+                   ADD 1 TO NW-DOUBLE-LETTER-COUNT
+               END-IF
+               IF (NW-CURRENT-LETTER = 'b' AND NW-PREV-LETTER = 'a')
+                   OR (NW-CURRENT-LETTER = 'd' AND NW-PREV-LETTER = 'c')
+                   OR (NW-CURRENT-LETTER = 'q' AND NW-PREV-LETTER = 'p')
+                   OR (NW-CURRENT-LETTER = 'y' AND NW-PREV-LETTER = 'x')
+                   ADD 1 TO NW-BAD-COMBO-COUNT
+                   IF NW-BAD-COMBO-PAIR = SPACES
+                       STRING NW-PREV-LETTER NW-CURRENT-LETTER
+                           DELIMITED BY SIZE INTO NW-BAD-COMBO-PAIR
+                   END-IF
+               END-IF
+           END-IF
+           SET NW-PREV-LETTER TO NW-CURRENT-LETTER
+           ADD 1 TO NW-LETTER-COUNT.
+       2110-SCORE-ONE-LETTER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2200-SCORE-WORD-RULESET-TWO                               *
+      *      APPLY THE NAMING POLICY GROUP'S SECOND RULE SET:      *
+      *      A NON-OVERLAPPING REPEATING LETTER PAIR, AND A        *
+      *      LETTER THAT REPEATS WITH EXACTLY ONE LETTER BETWEEN.  *
+      *----------------------------------------------------------*
+       2200-SCORE-WORD-RULESET-TWO.
+           MOVE 'N' TO NW-RS2-PAIR-SW
+           MOVE 'N' TO NW-RS2-REPEAT-SW
+           IF NW-LETTERS-LENGTH > 3
+               SET NW-RS2-OUTER-INDEX TO 1
+               PERFORM 2210-CHECK-PAIR-AT-OUTER
+                   THRU 2210-CHECK-PAIR-AT-OUTER-EXIT
+                   UNTIL NW-RS2-OUTER-INDEX > NW-LETTERS-LENGTH - 1
+                       OR NW-RS2-PAIR-FOUND
+           END-IF
+           IF NW-LETTERS-LENGTH > 2
+               SET NW-RS2-OUTER-INDEX TO 1
+               PERFORM 2220-CHECK-REPEAT-AT-OUTER
+                   THRU 2220-CHECK-REPEAT-AT-OUTER-EXIT
+                   UNTIL NW-RS2-OUTER-INDEX > NW-LETTERS-LENGTH - 2
+                       OR NW-RS2-REPEAT-FOUND
+           END-IF
+           IF NW-RS2-PAIR-FOUND AND NW-RS2-REPEAT-FOUND
+               MOVE 'Y' TO NW-RULESET-TWO-SW
+           ELSE
+               MOVE 'N' TO NW-RULESET-TWO-SW
+           END-IF.
+       2200-SCORE-WORD-RULESET-TWO-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2210-CHECK-PAIR-AT-OUTER                                  *
+      *      LOOK FOR A LATER, NON-OVERLAPPING OCCURRENCE OF THE   *
+      *      LETTER PAIR STARTING AT THE OUTER INDEX.              *
+      *----------------------------------------------------------*
+       2210-CHECK-PAIR-AT-OUTER.
+           MOVE NW-LETTERS(NW-RS2-OUTER-INDEX:2) TO NW-RS2-OUTER-PAIR
+           COMPUTE NW-RS2-INNER-INDEX = NW-RS2-OUTER-INDEX + 2
+           PERFORM 2211-COMPARE-PAIR
+               THRU 2211-COMPARE-PAIR-EXIT
+               UNTIL NW-RS2-INNER-INDEX > NW-LETTERS-LENGTH - 1
+                   OR NW-RS2-PAIR-FOUND
+           ADD 1 TO NW-RS2-OUTER-INDEX.
+       2210-CHECK-PAIR-AT-OUTER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2211-COMPARE-PAIR                                         *
+      *      COMPARE THE OUTER PAIR TO THE PAIR AT THE INNER       *
+      *      INDEX.                                                *
+      *----------------------------------------------------------*
+       2211-COMPARE-PAIR.
+           MOVE NW-LETTERS(NW-RS2-INNER-INDEX:2) TO NW-RS2-INNER-PAIR
+           IF NW-RS2-OUTER-PAIR = NW-RS2-INNER-PAIR
+               SET NW-RS2-PAIR-FOUND TO TRUE
+           END-IF
+           ADD 1 TO NW-RS2-INNER-INDEX.
+       2211-COMPARE-PAIR-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2220-CHECK-REPEAT-AT-OUTER                                *
+      *      LOOK FOR A LETTER THAT REPEATS WITH EXACTLY ONE       *
+      *      LETTER BETWEEN THE TWO OCCURRENCES.                   *
+      *----------------------------------------------------------*
+       2220-CHECK-REPEAT-AT-OUTER.
+           IF NW-LETTERS(NW-RS2-OUTER-INDEX:1) =
+               NW-LETTERS(NW-RS2-OUTER-INDEX + 2:1)
+               SET NW-RS2-REPEAT-FOUND TO TRUE
+           END-IF
+           ADD 1 TO NW-RS2-OUTER-INDEX.
+       2220-CHECK-REPEAT-AT-OUTER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2300-RECONCILE-RULE-SETS                                  *
+      *      UPDATE THE OFFICIAL GOOD-WORD TALLY (RULE SET ONE)    *
+      *      AND THE RULE-SET RECONCILIATION COUNTS.               *
+      *----------------------------------------------------------*
+       2300-RECONCILE-RULE-SETS.
+           IF NW-RULESET-ONE-PASS
+               ADD 1 TO NW-GOOD-WORD-COUNT
+               PERFORM 2310-WRITE-GOOD-WORD-RECORD
+                   THRU 2310-WRITE-GOOD-WORD-RECORD-EXIT
+           ELSE
+               PERFORM 2400-WRITE-REJECT-RECORD
+                   THRU 2400-WRITE-REJECT-RECORD-EXIT
+           END-IF
+           IF NW-RULESET-ONE-PASS AND NW-RULESET-TWO-PASS
+               ADD 1 TO NW-BOTH-RULES-COUNT
+           ELSE
+               IF NW-RULESET-ONE-PASS
+                   ADD 1 TO NW-RULESET-ONE-ONLY-COUNT
+               ELSE
+                   IF NW-RULESET-TWO-PASS
+                       ADD 1 TO NW-RULESET-TWO-ONLY-COUNT
+                   ELSE
+                       ADD 1 TO NW-NEITHER-RULE-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+       2300-RECONCILE-RULE-SETS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2310-WRITE-GOOD-WORD-RECORD                                *
+      *      WRITE ONE ENTRY TO THE GOOD-WORDS EXTRACT - THE WORD  *
+      *      FOLLOWED BY ITS SOURCE-SYSTEM CODE - AND TALLY IT     *
+      *      AGAINST THE SOURCE IT CAME FROM.                      *
+      *----------------------------------------------------------*
+       2310-WRITE-GOOD-WORD-RECORD.
+           STRING NW-LETTERS(1:NW-LETTERS-LENGTH) DELIMITED BY SIZE
+               ' ' DELIMITED BY SIZE
+               NW-SOURCE-CODE DELIMITED BY SIZE
+               INTO NW-GOOD-LINE
+           COMPUTE NW-GOOD-LINE-LENGTH = NW-LETTERS-LENGTH + 3
+           MOVE NW-GOOD-LINE TO GOOD-WORD-REC
+           WRITE GOOD-WORD-REC
+           IF NW-CURRENT-SOURCE-NUM = 1
+               ADD 1 TO NW-SOURCE-1-GOOD-COUNT
+           ELSE
+               IF NW-CURRENT-SOURCE-NUM = 2
+                   ADD 1 TO NW-SOURCE-2-GOOD-COUNT
+               ELSE
+                   ADD 1 TO NW-SOURCE-3-GOOD-COUNT
+               END-IF
+           END-IF.
+       2310-WRITE-GOOD-WORD-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2400-WRITE-REJECT-RECORD                                  *
+      *      BUILD ONE LINE OF THE REJECTED-WORD EXCEPTION REPORT  *
+      *      SHOWING WHICH RULE SET ONE CONDITION(S) FAILED.       *
+      *----------------------------------------------------------*
+       2400-WRITE-REJECT-RECORD.
+           MOVE SPACES TO NW-REJECT-LINE
+           MOVE NW-LETTERS TO NW-REJECT-WORD
+           MOVE NW-SOURCE-CODE TO NW-REJECT-SOURCE
+           IF NW-VOWEL-COUNT NOT > 2
+               MOVE 'TOO FEW VOWELS' TO NW-REJECT-REASON-VOWEL
+           END-IF
+           IF NW-DOUBLE-LETTER-COUNT = 0
+               MOVE 'NO DOUBLE LETTER' TO NW-REJECT-REASON-DBL
+           END-IF
+           IF NW-BAD-COMBO-COUNT > 0
+               STRING 'DISALLOWED PAIR: ' DELIMITED BY SIZE
+                   NW-BAD-COMBO-PAIR DELIMITED BY SIZE
+                   INTO NW-REJECT-REASON-PAIR
+           END-IF
+           MOVE NW-REJECT-LINE TO REJECT-REPORT-REC
+           WRITE REJECT-REPORT-REC.
+       2400-WRITE-REJECT-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2500-WRITE-AUDIT-RECORD                                   *
+      *      RECORD ONE AUDIT-TRAIL LINE FOR EVERY WORD READ,      *
+      *      REGARDLESS OF THE ACCEPT/REJECT DECISION.             *
+      *----------------------------------------------------------*
+       2500-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO NW-AUDIT-LINE
+           MOVE NW-RUN-DATE TO NW-AUDIT-DATE
+           MOVE NW-LETTERS TO NW-AUDIT-WORD
+           MOVE NW-SOURCE-CODE TO NW-AUDIT-SOURCE
+           IF NW-RECORD-VALID
+               MOVE NW-LETTERS-LENGTH TO NW-AUDIT-LETTER-COUNT
+               MOVE NW-VOWEL-COUNT TO NW-AUDIT-VOWEL-COUNT
+               MOVE NW-DOUBLE-LETTER-COUNT TO NW-AUDIT-DBL-COUNT
+               MOVE NW-BAD-COMBO-COUNT TO NW-AUDIT-BAD-COUNT
+               IF NW-RULESET-ONE-PASS
+                   MOVE 'ACCEPT' TO NW-AUDIT-DECISION
+               ELSE
+                   MOVE 'REJECT' TO NW-AUDIT-DECISION
+               END-IF
+           ELSE
+               MOVE NW-LETTERS-LENGTH TO NW-AUDIT-LETTER-COUNT
+               MOVE 0 TO NW-AUDIT-VOWEL-COUNT
+               MOVE 0 TO NW-AUDIT-DBL-COUNT
+               MOVE 0 TO NW-AUDIT-BAD-COUNT
+               MOVE 'QUARN' TO NW-AUDIT-DECISION
+           END-IF
+           MOVE NW-AUDIT-LINE TO AUDIT-LOG-REC
+           WRITE AUDIT-LOG-REC.
+       2500-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2600-WRITE-QUARANTINE-RECORD                              *
+      *      BUILD ONE LINE OF THE QUARANTINE FILE FOR A RECORD    *
+      *      THAT FAILED BASIC LENGTH OR CONTENT VALIDATION.       *
+      *----------------------------------------------------------*
+       2600-WRITE-QUARANTINE-RECORD.
+           MOVE SPACES TO NW-QUAR-LINE
+           MOVE NW-LETTERS TO NW-QUAR-WORD
+           MOVE NW-SOURCE-CODE TO NW-QUAR-SOURCE
+           IF NW-QUAR-BAD-LENGTH
+               MOVE 'BAD RECORD LENGTH' TO NW-QUAR-REASON-LEN
+           END-IF
+           IF NW-QUAR-BAD-ALPHA
+               MOVE 'INVALID CHARACTER' TO NW-QUAR-REASON-ALPHA
+           END-IF
+           MOVE NW-QUAR-LINE TO QUARANTINE-REC
+           WRITE QUARANTINE-REC
+           ADD 1 TO NW-QUARANTINE-COUNT.
+       2600-WRITE-QUARANTINE-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  5000-WRITE-CHECKPOINT                                     *
+      *      PERIODICALLY SAVE THE CURRENT RECORD POSITION AND     *
+      *      RUNNING COUNTS SO A RESTART CAN RESUME FROM HERE.     *
+      *----------------------------------------------------------*
+       5000-WRITE-CHECKPOINT.
+           PERFORM 5050-BUILD-CHECKPOINT-RECORD
+               THRU 5050-BUILD-CHECKPOINT-RECORD-EXIT
+           SET CKPT-IN-PROGRESS TO TRUE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+       5000-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  5050-BUILD-CHECKPOINT-RECORD                               *
+      *      MOVE THE CURRENT RECORD POSITION AND RUNNING COUNTS   *
+      *      INTO THE CHECKPOINT RECORD LAYOUT.                    *
+      *----------------------------------------------------------*
+       5050-BUILD-CHECKPOINT-RECORD.
+           MOVE NW-RECORDS-READ TO CKPT-RECORDS-READ
+           MOVE NW-GOOD-WORD-COUNT TO CKPT-GOOD-WORD-COUNT
+           MOVE NW-BOTH-RULES-COUNT TO CKPT-BOTH-RULES-COUNT
+           MOVE NW-RULESET-ONE-ONLY-COUNT TO CKPT-RULESET-ONE-ONLY
+           MOVE NW-RULESET-TWO-ONLY-COUNT TO CKPT-RULESET-TWO-ONLY
+           MOVE NW-NEITHER-RULE-COUNT TO CKPT-NEITHER-RULE-COUNT
+           MOVE NW-QUARANTINE-COUNT TO CKPT-QUARANTINE-COUNT
+           MOVE NW-SOURCE-1-GOOD-COUNT TO CKPT-SOURCE-1-GOOD-COUNT
+           MOVE NW-SOURCE-2-GOOD-COUNT TO CKPT-SOURCE-2-GOOD-COUNT
+           MOVE NW-SOURCE-3-GOOD-COUNT TO CKPT-SOURCE-3-GOOD-COUNT.
+       5050-BUILD-CHECKPOINT-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  5100-WRITE-FINAL-CHECKPOINT                                *
+      *      MARK THE CHECKPOINT COMPLETE AT THE END OF A          *
+      *      SUCCESSFUL RUN SO THE NEXT RUN STARTS FRESH.          *
+      *----------------------------------------------------------*
+       5100-WRITE-FINAL-CHECKPOINT.
+           PERFORM 5050-BUILD-CHECKPOINT-RECORD
+               THRU 5050-BUILD-CHECKPOINT-RECORD-EXIT
+           SET CKPT-COMPLETE TO TRUE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+       5100-WRITE-FINAL-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  9100-PRINT-SUMMARY-REPORT                                 *
+      *      PRINT THE PAGE-HEADED DAILY SUMMARY REPORT SHOWING    *
+      *      THE RUN DATE/TIME, TOTALS AND PASS PERCENTAGE.        *
+      *----------------------------------------------------------*
+       9100-PRINT-SUMMARY-REPORT.
+           COMPUTE NW-REJECTED-COUNT =
+               NW-RECORDS-READ - NW-GOOD-WORD-COUNT
+                   - NW-QUARANTINE-COUNT
+           IF NW-RECORDS-READ > 0
+               COMPUTE NW-PASS-PERCENT ROUNDED =
+                   (NW-GOOD-WORD-COUNT / NW-RECORDS-READ) * 100
+           ELSE
+               MOVE 0 TO NW-PASS-PERCENT
+           END-IF
+           PERFORM 9110-PRINT-PAGE-HEADERS
+               THRU 9110-PRINT-PAGE-HEADERS-EXIT
+           MOVE NW-RECORDS-READ TO NW-RPT-TOTAL-WORDS
+           MOVE NW-RPT-DETAIL-1 TO SUMMARY-REPORT-REC
+           WRITE SUMMARY-REPORT-REC
+           MOVE NW-GOOD-WORD-COUNT TO NW-RPT-GOOD-WORDS
+           MOVE NW-RPT-DETAIL-2 TO SUMMARY-REPORT-REC
+           WRITE SUMMARY-REPORT-REC
+           MOVE NW-REJECTED-COUNT TO NW-RPT-REJECTED-WORDS
+           MOVE NW-RPT-DETAIL-3 TO SUMMARY-REPORT-REC
+           WRITE SUMMARY-REPORT-REC
+           MOVE NW-PASS-PERCENT TO NW-RPT-PASS-PERCENT
+           MOVE NW-RPT-DETAIL-4 TO SUMMARY-REPORT-REC
+           WRITE SUMMARY-REPORT-REC
+           MOVE NW-QUARANTINE-COUNT TO NW-RPT-QUARANTINED
+           MOVE NW-RPT-DETAIL-5 TO SUMMARY-REPORT-REC
+           WRITE SUMMARY-REPORT-REC.
+       9100-PRINT-SUMMARY-REPORT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  9110-PRINT-PAGE-HEADERS                                   *
+      *      WRITE THE STANDARD PAGE HEADER BLOCK - RUN DATE,      *
+      *      RUN TIME, PAGE NUMBER AND REPORT TITLE.               *
+      *----------------------------------------------------------*
+       9110-PRINT-PAGE-HEADERS.
+           ACCEPT NW-RUN-TIME FROM TIME
+           MOVE NW-RUN-TIME(1:6) TO NW-RUN-TIME-6
+           MOVE NW-RUN-DATE TO NW-RPT-HDR-DATE
+           MOVE NW-RUN-TIME-6(1:2) TO NW-RPT-HDR-HH
+           MOVE NW-RUN-TIME-6(3:2) TO NW-RPT-HDR-MM
+           MOVE NW-RUN-TIME-6(5:2) TO NW-RPT-HDR-SS
+           MOVE NW-PAGE-COUNT TO NW-RPT-HDR-PAGE
+           MOVE NW-RPT-HEADING-1 TO SUMMARY-REPORT-REC
+           WRITE SUMMARY-REPORT-REC
+           MOVE NW-RPT-HEADING-2 TO SUMMARY-REPORT-REC
+           WRITE SUMMARY-REPORT-REC
+           MOVE NW-RPT-HEADING-3 TO SUMMARY-REPORT-REC
+           WRITE SUMMARY-REPORT-REC
+           ADD 1 TO NW-PAGE-COUNT.
+       9110-PRINT-PAGE-HEADERS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  9000-TERMINATE                                           *
+      *      CLOSE THE INPUT FILE AND REPORT THE FINAL TALLY AND   *
+      *      RULE-SET RECONCILIATION COUNTS.                       *
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           PERFORM 9100-PRINT-SUMMARY-REPORT
+               THRU 9100-PRINT-SUMMARY-REPORT-EXIT
+           CLOSE INPUT-FILE
+           IF NW-SOURCE2-AVAILABLE
+               CLOSE INPUT-FILE-2
+           END-IF
+           IF NW-SOURCE3-AVAILABLE
+               CLOSE INPUT-FILE-3
+           END-IF
+           CLOSE GOOD-WORDS-FILE
+           CLOSE REJECT-REPORT-FILE
+           CLOSE AUDIT-LOG-FILE
+           CLOSE QUARANTINE-FILE
+           CLOSE SUMMARY-REPORT-FILE
+           PERFORM 5100-WRITE-FINAL-CHECKPOINT
+               THRU 5100-WRITE-FINAL-CHECKPOINT-EXIT
+           DISPLAY NW-GOOD-WORD-COUNT
+           DISPLAY 'RULE SET RECONCILIATION REPORT'
+           DISPLAY '  PASSED BOTH RULE SETS . . . . : '
+               NW-BOTH-RULES-COUNT
+           DISPLAY '  PASSED RULE SET ONE ONLY . . . : '
+               NW-RULESET-ONE-ONLY-COUNT
+           DISPLAY '  PASSED RULE SET TWO ONLY . . . : '
+               NW-RULESET-TWO-ONLY-COUNT
+           DISPLAY '  PASSED NEITHER RULE SET . . . : '
+               NW-NEITHER-RULE-COUNT
+           DISPLAY 'GOOD-WORD COUNT BY SOURCE SYSTEM'
+           DISPLAY '  SOURCE 01 (PRIMARY FEED) . . . : '
+               NW-SOURCE-1-GOOD-COUNT
+           DISPLAY '  SOURCE 02 . . . . . . . . . . . : '
+               NW-SOURCE-2-GOOD-COUNT
+           DISPLAY '  SOURCE 03 . . . . . . . . . . . : '
+               NW-SOURCE-3-GOOD-COUNT.
+       9000-TERMINATE-EXIT.
+           EXIT.
